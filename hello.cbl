@@ -1,20 +1,621 @@
-000100 ID DIVISION.                                                     00010003
-000200 PROGRAM-ID. HELWOR.                                              00020003
-000300 ENVIRONMENT DIVISION.                                            00030003
-000400 DATA DIVISION.                                                   00040003
-000500 WORKING-STORAGE SECTION.                                         00050003
-000600                                                                  00060003
-000700 01  WS-NAME     PIC X(6).                                        00070003
-000710 01  WS-AGE      PIC 9(2).                                        00071003
-000720 01  WS-AGE2     PIC 9(2).                                        00072003
-000800*                                                                 00080003
-000900 PROCEDURE DIVISION.                                              00090003
-001000     DISPLAY "ENTER YOUR AGE"                                     00100004
-001010     DISPLAY "ENTERED AGE IS 18"                                  00101004
-001100     ACCEPT WS-AGE.                                               00110004
-001110     IF WS-AGE > 18                                               00111004
-001120        DISPLAY "YOU ARE ELIGIBLE"                                00112004
-001130     ELSE                                                         00113004
-001140        DISPLAY "YOU ARE NOT ELIGIBLE"                            00114004
-001150     END-IF.                                                      00115003
-001200     GOBACK.                                                      00120003
\ No newline at end of file
+000100*----------------------------------------------------------       00010005
+000200*HELWOR - APPLICANT ELIGIBILITY DETERMINATION                     00020005
+000300*----------------------------------------------------------       00030005
+000400 IDENTIFICATION DIVISION.                                         00040005
+000500 PROGRAM-ID. HELWOR.                                              00050005
+000600 AUTHOR. R J MEADOWS.                                             00060005
+000700 INSTALLATION. APPLICATIONS PROGRAMMING.                          00070005
+000800 DATE-WRITTEN. 01/15/2019.                                        00080005
+000900 DATE-COMPILED.                                                   00090005
+001000*----------------------------------------------------------       00100005
+001100*MODIFICATION HISTORY                                             00110005
+001200*----------------------------------------------------------       00120005
+001300*DATE       BY   DESCRIPTION                                      00130005
+001400*01/15/2019 RJM  ORIGINAL PROGRAM - SINGLE ACCEPT/DISPLAY         00140005
+001500*08/09/2026 RJM  CONVERTED TO BATCH INPUT FROM APPLICANT          00150005
+001600*                FILE.  LOOPS UNTIL END OF FILE INSTEAD OF        00160005
+001700*                A SINGLE ACCEPT.                                 00170005
+001800*08/09/2026 RJM  ADDED ELIGIBILITY-REPORT OUTPUT FILE SO          00180006
+001900*                RESULTS ARE NO LONGER DISPLAY-ONLY.              00190006
+002000*08/09/2026 RJM  ADDED AUDIT-LOG.  EVERY DETERMINATION IS         00200007
+002100*                NOW APPENDED WITH A DATE/TIME STAMP FOR          00210007
+002200*                LATER REVIEW OF DISPUTED DECISIONS.              00220007
+002300*08/09/2026 RJM  WIDENED AGE TO 3 DIGITS AND ADDED AGE            00230008
+002400*                VALIDATION.  RECORDS FAILING THE CHECK ARE       00240008
+002500*                NO LONGER RUN THROUGH THE ELIGIBILITY TEST       00250008
+002600*                -  THEY ARE KICKED OUT TO EXCEPTION-REPORT       00260008
+002700*                FOR CORRECTION AND RESUBMISSION (THERE IS        00270008
+002800*                NO OPERATOR TO RE-PROMPT IN BATCH MODE).         00280008
+002900*08/09/2026 RJM  ELIGIBILITY AGE LIMIT IS NOW READ FROM           00290009
+003000*                AGE-PARM-FILE AT RUN TIME INSTEAD OF BEING       00300009
+003100*                HARD-CODED, SO OPERATIONS CAN SET A NEW          00310009
+003200*                CUTOFF WITHOUT A RECOMPILE.  DEFAULTS TO         00320009
+003300*                18 WHEN NO PARAMETER RECORD IS SUPPLIED.         00330009
+003400*08/09/2026 RJM  APPLICANT-FILE NOW CARRIES A SECOND,             00340010
+003500*                INDEPENDENTLY KEYED AGE (AF-AGE2) FROM DATA      00350010
+003600*                CAPTURE.  WS-AGE2 IS FINALLY USED TO CHECK       00360010
+003700*                THE RE-KEY MATCHES BEFORE ELIGIBILITY IS         00370010
+003800*                DETERMINED; A MISMATCH IS AN EXCEPTION.          00380010
+003900*08/09/2026 RJM  WS-NAME/WS-AGE/WS-AGE2 MOVED OUT TO THE          00390011
+004000*                APPLCREC COPYBOOK SO EVERY PROGRAM IN THE        00400011
+004100*                SHOP SHARES ONE APPLICANT LAYOUT.  THE           00410011
+004200*                APPLICANT-FILE RECORD NOW COPIES THE SAME        00420011
+004300*                BOOK UNDER THE AF- PREFIX.                       00430011
+004400*08/09/2026 RJM  ADDED CHECKPOINT-FILE.  RECORD COUNT IS          00440012
+004500*                SAVED EVERY 100 APPLICANTS SO A RESTART          00450012
+004600*                PICKS UP AFTER THE LAST CHECKPOINT INSTEAD       00460012
+004700*                OF REPROCESSING THE WHOLE FILE.  REPORT AND      00470012
+004800*                EXCEPTION FILES ARE EXTENDED RATHER THAN         00480012
+004900*                REBUILT WHEN RESTARTING PARTWAY THROUGH.         00490012
+005000*08/09/2026 RJM  EACH VALID APPLICANT IS NOW CLASSIFIED           00500013
+005100*                INTO AN AGE BRACKET (MINOR/STANDARD/SENIOR)      00510013
+005200*                IN ADDITION TO THE ELIGIBLE/NOT ELIGIBLE         00520013
+005300*                DETERMINATION.  ADDED SUMMARY-REPORT WITH        00530013
+005400*                END-OF-RUN COUNTS BY BRACKET, PLUS REJECTED      00540013
+005500*                EXCEPTIONS.                                      00550013
+005600*08/09/2026 RJM  ELIGIBILITY AND TIER DETERMINATION MOVED         00560014
+005700*                OUT TO THE HELELIG SUBPROGRAM SO OTHER           00570014
+005800*                PROGRAMS IN THE SUITE CAN SHARE THE SAME         00580014
+005900*                RULE INSTEAD OF REIMPLEMENTING IT.               00590014
+006000*08/09/2026 RJM  CHECKPOINT IS NOW SAVED ONLY AFTER A RECORD      00600015
+006100*                HAS FULLY COMPLETED VALIDATION, DETERMINATION,   00610015
+006200*                AND REPORTING/LOGGING, NOT BEFORE - A RECORD     00620015
+006300*                LANDING ON A CHECKPOINT BOUNDARY WAS BEING       00630015
+006400*                MARKED DONE AHEAD OF BEING PROCESSED.  THE       00640015
+006500*                TIER AND EXCEPTION COUNTS ARE NOW CARRIED IN     00650015
+006600*                CHECKPOINT-FILE ALONG WITH THE RECORD NUMBER     00660015
+006700*                SO A RESTART RESUMES THE RUNNING TOTALS          00670015
+006800*                INSTEAD OF STARTING SUMMARY-REPORT OVER AT       00680015
+006900*                ZERO.                                            00690015
+007000*08/09/2026 RJM  ELIGIBILITY-REPORT, AUDIT-LOG, AND EXCEPTION-    00700016
+007100*                REPORT RECORDS ARE NOW EXPLICITLY BLANKED        00710016
+007200*                BEFORE THEIR FIELDS ARE MOVED IN - THE FD        00720016
+007300*                VALUE CLAUSES ON THE FILLER GAPS ARE NOT         00730016
+007400*                HONORED AT WRITE TIME AND WERE LEAVING LOW-      00740016
+007500*                VALUES IN THE RECORD.  THE ELIGIBLE/NOT          00750016
+007600*                ELIGIBLE TEXT IS NOW SET INDEPENDENTLY IN        00760016
+007700*                2200 AND 2300 FROM WS-ELIGIBLE/WS-NOT-           00770016
+007800*                ELIGIBLE RATHER THAN 2300 COPYING IT OUT OF      00780016
+007900*                THE ELIGIBILITY-REPORT RECORD.  THE END-OF-      00790016
+008000*                RUN PROCESSED/EXCEPTION COUNTS NOW DISPLAY       00800016
+008100*                THROUGH AN EDITED PICTURE INSTEAD OF SHOWING     00810016
+008200*                AS RAW 10-DIGIT BINARY.                          00820016
+008300*08/09/2026 RJM  AUDIT-LOG NOW FALLS BACK TO OPEN OUTPUT WHEN     00830017
+008400*                OPEN EXTEND FINDS NO EXISTING FILE, SO THE       00840017
+008500*                FIRST-EVER RUN IN A NEW ENVIRONMENT (OR ANY      00850017
+008600*                RUN AFTER THE LOG IS ARCHIVED OFF) CREATES       00860017
+008700*                THE LOG INSTEAD OF ABENDING BEFORE A SINGLE      00870017
+008800*                APPLICANT IS READ.  EXCEPTION-REPORT NOW         00880017
+008900*                CARRIES XR-AGE2 ALONGSIDE XR-AGE SO A RE-KEY     00890017
+009000*                MISMATCH SHOWS BOTH VALUES ON THE QUEUE.         00900017
+009100*----------------------------------------------------------       00910005
+009200 ENVIRONMENT DIVISION.                                            00920005
+009300 CONFIGURATION SECTION.                                           00930005
+009400 INPUT-OUTPUT SECTION.                                            00940005
+009500 FILE-CONTROL.                                                    00950005
+009600     SELECT APPLICANT-FILE ASSIGN TO "APPFILE"                    00960005
+009700         ORGANIZATION IS LINE SEQUENTIAL.                         00970005
+009800                                                                  00980005
+009900     SELECT ELIGIBILITY-REPORT ASSIGN TO "ELIGRPT"                00990006
+010000         ORGANIZATION IS LINE SEQUENTIAL.                         01000005
+010100                                                                  01010005
+010200     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"                        01020007
+010300         ORGANIZATION IS LINE SEQUENTIAL                          01030009
+010400         FILE STATUS IS WS-AUDIT-LOG-STATUS.                      01040017
+010500                                                                  01050005
+010600     SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"                  01060008
+010700         ORGANIZATION IS LINE SEQUENTIAL.                         01070005
+010800                                                                  01080005
+010900     SELECT AGE-PARM-FILE ASSIGN TO "AGEPARM"                     01090009
+011000         ORGANIZATION IS LINE SEQUENTIAL                          01100009
+011100         FILE STATUS IS WS-AGE-PARM-STATUS.                       01110009
+011200                                                                  01120005
+011300     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"                  01130012
+011400         ORGANIZATION IS LINE SEQUENTIAL                          01140009
+011500         FILE STATUS IS WS-CHECKPOINT-STATUS.                     01150012
+011600                                                                  01160005
+011700     SELECT SUMMARY-REPORT ASSIGN TO "SUMMRPT"                    01170013
+011800         ORGANIZATION IS LINE SEQUENTIAL.                         01180005
+011900                                                                  01190005
+012000 DATA DIVISION.                                                   01200005
+012100 FILE SECTION.                                                    01210005
+012200*----------------------------------------------------------       01220005
+012300*APPLICANT-FILE - ONE INPUT RECORD PER APPLICANT                  01230005
+012400*----------------------------------------------------------       01240005
+012500 FD  APPLICANT-FILE.                                              01250005
+012600 COPY APPLCREC                                                    01260011
+012700     REPLACING WS-APPLICANT-REC BY AF-APPLICANT-RECORD            01270011
+012800               WS-AGE2          BY AF-AGE2                        01280011
+012900               WS-NAME          BY AF-NAME                        01290011
+013000               WS-AGE           BY AF-AGE.                        01300011
+013100                                                                  01310005
+013200*----------------------------------------------------------       01320005
+013300*ELIGIBILITY-REPORT - ONE OUTPUT LINE PER APPLICANT               01330006
+013400*----------------------------------------------------------       01340005
+013500 FD  ELIGIBILITY-REPORT.                                          01350006
+013600 01  ER-REPORT-LINE.                                              01360006
+013700     05  ER-NAME             PIC X(30).                           01370011
+013800     05  FILLER              PIC X(02) VALUE SPACES.              01380006
+013900     05  ER-AGE              PIC 9(03).                           01390008
+014000     05  FILLER              PIC X(02) VALUE SPACES.              01400006
+014100     05  ER-DETERMINATION    PIC X(16).                           01410006
+014200     05  FILLER              PIC X(02) VALUE SPACES.              01420006
+014300     05  ER-TIER             PIC X(08).                           01430013
+014400                                                                  01440005
+014500*----------------------------------------------------------       01450005
+014600*AUDIT-LOG - ONE PERMANENT RECORD PER ELIGIBILITY CHECK           01460007
+014700*----------------------------------------------------------       01470005
+014800 FD  AUDIT-LOG.                                                   01480007
+014900 01  AL-LOG-RECORD.                                               01490007
+015000     05  AL-DATE             PIC 9(08).                           01500007
+015100     05  FILLER              PIC X(01) VALUE SPACE.               01510007
+015200     05  AL-TIME             PIC 9(08).                           01520007
+015300     05  FILLER              PIC X(01) VALUE SPACE.               01530007
+015400     05  AL-NAME             PIC X(30).                           01540011
+015500     05  FILLER              PIC X(01) VALUE SPACE.               01550007
+015600     05  AL-AGE              PIC 9(03).                           01560008
+015700     05  FILLER              PIC X(01) VALUE SPACE.               01570007
+015800     05  AL-DETERMINATION    PIC X(16).                           01580007
+015900                                                                  01590005
+016000*----------------------------------------------------------       01600005
+016100*EXCEPTION-REPORT - APPLICANT RECORDS THAT FAILED                 01610008
+016200*VALIDATION AND WERE NOT PUT THROUGH THE ELIGIBILITY TEST.        01620017
+016300*CARRIES BOTH XR-AGE AND XR-AGE2 SO A RE-KEY MISMATCH SHOWS       01630017
+016400*BOTH VALUES FOR WHOEVER WORKS THE EXCEPTION QUEUE.               01640017
+016500*----------------------------------------------------------       01650005
+016600 FD  EXCEPTION-REPORT.                                            01660008
+016700 01  XR-REPORT-LINE.                                              01670008
+016800     05  XR-NAME             PIC X(30).                           01680011
+016900     05  FILLER              PIC X(02) VALUE SPACES.              01690006
+017000     05  XR-AGE              PIC 9(03).                           01700008
+017100     05  FILLER              PIC X(02) VALUE SPACES.              01710006
+017200     05  XR-AGE2             PIC 9(03).                           01720017
+017300     05  FILLER              PIC X(02) VALUE SPACES.              01730006
+017400     05  XR-REASON           PIC X(20).                           01740008
+017500                                                                  01750005
+017600*----------------------------------------------------------       01760005
+017700*AGE-PARM-FILE - OPTIONAL SINGLE-RECORD CONTROL FILE              01770009
+017800*HOLDING THE ELIGIBILITY AGE LIMIT FOR THIS RUN                   01780009
+017900*----------------------------------------------------------       01790005
+018000 FD  AGE-PARM-FILE.                                               01800009
+018100 01  AP-PARM-RECORD.                                              01810009
+018200     05  AP-AGE-LIMIT        PIC 9(03).                           01820009
+018300                                                                  01830005
+018400*----------------------------------------------------------       01840005
+018500*CHECKPOINT-FILE - LAST APPLICANT RECORD NUMBER FULLY             01850012
+018600*PROCESSED, SAVED PERIODICALLY SO A RESTART CAN RESUME            01860012
+018700*PAST IT INSTEAD OF REPROCESSING THE WHOLE FILE.  ALSO            01870015
+018800*CARRIES THE RUNNING TIER AND EXCEPTION COUNTS SO A               01880015
+018900*RESTART RESUMES THE TOTALS INSTEAD OF ZEROING THEM.              01890015
+019000*----------------------------------------------------------       01900005
+019100 FD  CHECKPOINT-FILE.                                             01910012
+019200 01  CP-CHECKPOINT-RECORD.                                        01920012
+019300     05  CP-LAST-RECORD      PIC 9(08).                           01930012
+019400     05  CP-MINOR-COUNT      PIC 9(05).                           01940015
+019500     05  CP-STANDARD-COUNT   PIC 9(05).                           01950015
+019600     05  CP-SENIOR-COUNT     PIC 9(05).                           01960015
+019700     05  CP-EXCEPTION-COUNT  PIC 9(05).                           01970015
+019800                                                                  01980005
+019900*----------------------------------------------------------       01990005
+020000*SUMMARY-REPORT - END-OF-RUN COUNTS BY ELIGIBILITY TIER           02000013
+020100*----------------------------------------------------------       02010005
+020200 FD  SUMMARY-REPORT.                                              02020013
+020300 01  SR-REPORT-LINE.                                              02030013
+020400     05  SR-LABEL            PIC X(20).                           02040013
+020500     05  SR-COUNT            PIC 9(05).                           02050013
+020600                                                                  02060005
+020700 WORKING-STORAGE SECTION.                                         02070005
+020800                                                                  02080005
+020900 COPY APPLCREC.                                                   02090011
+021000                                                                  02100005
+021100*----------------------------------------------------------       02110005
+021200*WS-EOF-SW - SET WHEN APPLICANT-FILE IS EXHAUSTED                 02120005
+021300*----------------------------------------------------------       02130005
+021400 01  WS-EOF-SW           PIC X(01)   VALUE 'N'.                   02140005
+021500     88  WS-END-OF-FILE              VALUE 'Y'.                   02150005
+021600     88  WS-NOT-END-OF-FILE          VALUE 'N'.                   02160005
+021700                                                                  02170005
+021800*----------------------------------------------------------       02180005
+021900*WS-AGE-SW - RESULT OF THE AGE VALIDATION CHECK                   02190008
+022000*----------------------------------------------------------       02200005
+022100 01  WS-AGE-SW            PIC X(01)   VALUE 'N'.                  02210008
+022200     88  WS-AGE-VALID                 VALUE 'Y'.                  02220008
+022300     88  WS-AGE-INVALID               VALUE 'N'.                  02230008
+022400                                                                  02240005
+022500 01  WS-EXCEPTION-REASON  PIC X(20)   VALUE SPACES.               02250008
+022600 01  WS-AGE-PARM-STATUS   PIC X(02)   VALUE SPACES.               02260009
+022700 01  WS-CHECKPOINT-STATUS PIC X(02)   VALUE SPACES.               02270012
+022800 01  WS-AUDIT-LOG-STATUS  PIC X(02)   VALUE SPACES.               02280017
+022900                                                                  02290005
+023000*------------------------------------------------------------     02300005
+023100*WS-AGE-LIMIT - ELIGIBILITY CUTOFF FOR THIS RUN.  READ FROM       02310009
+023200*AGE-PARM-FILE AT INITIALIZATION; DEFAULTS TO 18.                 02320009
+023300*------------------------------------------------------------     02330005
+023400 01  WS-AGE-LIMIT          PIC 9(03)   VALUE 18.                  02340009
+023500                                                                  02350005
+023600*------------------------------------------------------------     02360005
+023700*WS-RESTART-COUNT - RECORD NUMBER TO RESUME AFTER, TAKEN          02370012
+023800*FROM CHECKPOINT-FILE.  ZERO MEANS A FRESH RUN.                   02380012
+023900*------------------------------------------------------------     02390005
+024000 01  WS-RESTART-COUNT       PIC 9(08) COMP    VALUE ZERO.         02400012
+024100                                                                  02410005
+024200*------------------------------------------------------------     02420005
+024300*WS-TIER - AGE BRACKET FOR THE CURRENT APPLICANT                  02430013
+024400*------------------------------------------------------------     02440005
+024500 01  WS-TIER                 PIC X(08)   VALUE SPACES.            02450013
+024600                                                                  02460005
+024700*------------------------------------------------------------     02470005
+024800*WS-DETERMINATION-CODE - RESULT RETURNED BY HELELIG               02480014
+024900*------------------------------------------------------------     02490005
+025000 01  WS-DETERMINATION-CODE   PIC X(01)   VALUE SPACES.            02500014
+025100     88  WS-ELIGIBLE                     VALUE "E".               02510014
+025200     88  WS-NOT-ELIGIBLE                 VALUE "N".               02520014
+025300                                                                  02530005
+025400 77  WS-RECORD-COUNT      PIC 9(05) COMP     VALUE ZERO.          02540008
+025500 77  WS-EXCEPTION-COUNT   PIC 9(05) COMP     VALUE ZERO.          02550008
+025600 77  WS-CHECKPOINT-EVERY  PIC 9(05) COMP     VALUE 100.           02560012
+025700 77  WS-CP-QUOTIENT       PIC 9(08) COMP     VALUE ZERO.          02570012
+025800 77  WS-CP-REMAINDER      PIC 9(05) COMP     VALUE ZERO.          02580012
+025900 77  WS-MINOR-COUNT       PIC 9(05) COMP     VALUE ZERO.          02590013
+026000 77  WS-STANDARD-COUNT    PIC 9(05) COMP     VALUE ZERO.          02600013
+026100 77  WS-SENIOR-COUNT      PIC 9(05) COMP     VALUE ZERO.          02610013
+026200 77  WS-RECORD-COUNT-ED    PIC ZZZZ9.                             02620016
+026300 77  WS-EXCP-COUNT-ED      PIC ZZZZ9.                             02630016
+026400*                                                                 02640005
+026500 PROCEDURE DIVISION.                                              02650005
+026600*============================================================     02660005
+026700*0000-MAINLINE                                                    02670005
+026800*    OPENS THE APPLICANT FILE, PROCESSES EVERY RECORD ON          02680005
+026900*    IT AND CLOSES DOWN WHEN END OF FILE IS REACHED.              02690005
+027000*============================================================     02700005
+027100 0000-MAINLINE.                                                   02710005
+027200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      02720005
+027300     PERFORM 2000-PROCESS-APPLICANT THRU 2000-EXIT                02730005
+027400         UNTIL WS-END-OF-FILE.                                    02740005
+027500     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       02750005
+027600     GOBACK.                                                      02760005
+027700*                                                                 02770005
+027800*------------------------------------------------------------     02780005
+027900*1000-INITIALIZE                                                  02790005
+028000*    OPENS ALL FILES AND PRIMES THE READ.  THE AUDIT LOG IS       02800007
+028100*    OPENED IN EXTEND MODE SO EACH RUN ADDS TO THE SAME           02810007
+028200*    PERMANENT LOG RATHER THAN OVERWRITING IT.                    02820007
+028300*------------------------------------------------------------     02830005
+028400 1000-INITIALIZE.                                                 02840005
+028500     PERFORM 1100-READ-AGE-LIMIT THRU 1100-EXIT.                  02850009
+028600     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.                 02860012
+028700     OPEN INPUT APPLICANT-FILE.                                   02870012
+028800     IF WS-RESTART-COUNT > ZERO                                   02880012
+028900         OPEN EXTEND ELIGIBILITY-REPORT                           02890012
+029000         OPEN EXTEND EXCEPTION-REPORT                             02900012
+029100     ELSE                                                         02910005
+029200         OPEN OUTPUT ELIGIBILITY-REPORT                           02920012
+029300         OPEN OUTPUT EXCEPTION-REPORT                             02930012
+029400     END-IF.                                                      02940005
+029500     PERFORM 1250-OPEN-AUDIT-LOG THRU 1250-EXIT.                  02950017
+029600     PERFORM 1300-SKIP-TO-RESTART-POINT THRU 1300-EXIT.           02960012
+029700     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.                  02970005
+029800 1000-EXIT.                                                       02980005
+029900     EXIT.                                                        02990005
+030000*                                                                 03000005
+030100*------------------------------------------------------------     03010005
+030200*1100-READ-AGE-LIMIT                                              03020009
+030300*    READS THE ELIGIBILITY AGE LIMIT FROM THE OPTIONAL            03030009
+030400*    AGE-PARM-FILE.  WS-AGE-LIMIT IS LEFT AT ITS DEFAULT OF       03040009
+030500*    18 WHEN THE FILE IS MISSING, EMPTY, OR THE RECORD ON         03050009
+030600*    IT WILL NOT VALIDATE.                                        03060009
+030700*------------------------------------------------------------     03070005
+030800 1100-READ-AGE-LIMIT.                                             03080009
+030900     OPEN INPUT AGE-PARM-FILE.                                    03090009
+031000     IF WS-AGE-PARM-STATUS = "00"                                 03100009
+031100         READ AGE-PARM-FILE                                       03110009
+031200             AT END                                               03120009
+031300                 CONTINUE                                         03130009
+031400             NOT AT END                                           03140009
+031500                 IF AP-AGE-LIMIT IS NUMERIC                       03150009
+031600                    AND AP-AGE-LIMIT > ZERO                       03160009
+031700                     MOVE AP-AGE-LIMIT TO WS-AGE-LIMIT            03170009
+031800                 END-IF                                           03180009
+031900         END-READ                                                 03190009
+032000         CLOSE AGE-PARM-FILE                                      03200009
+032100     END-IF.                                                      03210005
+032200 1100-EXIT.                                                       03220009
+032300     EXIT.                                                        03230005
+032400*                                                                 03240005
+032500*------------------------------------------------------------     03250005
+032600*1200-READ-CHECKPOINT                                             03260012
+032700*    READS THE LAST RECORD NUMBER AND RUNNING TIER/EXCEPTION      03270015
+032800*    COUNTS SAVED IN CHECKPOINT-FILE.  WS-RESTART-COUNT AND       03280015
+032900*    THE COUNTERS ARE LEFT AT ZERO - A FRESH RUN - WHEN THE       03290015
+033000*    FILE IS MISSING, EMPTY, OR SHOWS NO PRIOR PROGRESS.          03300015
+033100*------------------------------------------------------------     03310005
+033200 1200-READ-CHECKPOINT.                                            03320012
+033300     MOVE ZERO TO WS-RESTART-COUNT.                               03330012
+033400     OPEN INPUT CHECKPOINT-FILE.                                  03340012
+033500     IF WS-CHECKPOINT-STATUS = "00"                               03350012
+033600         READ CHECKPOINT-FILE                                     03360012
+033700             AT END                                               03370009
+033800                 CONTINUE                                         03380009
+033900             NOT AT END                                           03390009
+034000                 MOVE CP-LAST-RECORD     TO WS-RESTART-COUNT      03400015
+034100                 MOVE CP-MINOR-COUNT     TO WS-MINOR-COUNT        03410015
+034200                 MOVE CP-STANDARD-COUNT  TO WS-STANDARD-COUNT     03420015
+034300                 MOVE CP-SENIOR-COUNT    TO WS-SENIOR-COUNT       03430015
+034400                 MOVE CP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT    03440015
+034500         END-READ                                                 03450009
+034600         CLOSE CHECKPOINT-FILE                                    03460012
+034700     END-IF.                                                      03470005
+034800 1200-EXIT.                                                       03480012
+034900     EXIT.                                                        03490005
+035000*                                                                 03500005
+035100*------------------------------------------------------------     03510005
+035200*1250-OPEN-AUDIT-LOG                                              03520017
+035300*    OPENS AUDIT-LOG IN EXTEND MODE SO EACH RUN ADDS TO THE       03530017
+035400*    SAME PERMANENT LOG RATHER THAN OVERWRITING IT.  ON THE       03540017
+035500*    FIRST RUN IN A NEW ENVIRONMENT - OR ANY RUN AFTER THE        03550017
+035600*    LOG HAS BEEN ARCHIVED OFF - THE FILE WILL NOT EXIST YET,     03560017
+035700*    SO A STATUS OF "35" FALLS BACK TO OPEN OUTPUT TO CREATE      03570017
+035800*    IT INSTEAD OF ABENDING.                                      03580017
+035900*------------------------------------------------------------     03590005
+036000 1250-OPEN-AUDIT-LOG.                                             03600017
+036100     OPEN EXTEND AUDIT-LOG.                                       03610007
+036200     IF WS-AUDIT-LOG-STATUS = "35"                                03620017
+036300         OPEN OUTPUT AUDIT-LOG                                    03630017
+036400     END-IF.                                                      03640005
+036500 1250-EXIT.                                                       03650017
+036600     EXIT.                                                        03660005
+036700*                                                                 03670005
+036800*------------------------------------------------------------     03680005
+036900*1300-SKIP-TO-RESTART-POINT                                       03690012
+037000*    ON A RESTART, RE-READS PAST THE RECORDS ALREADY GIVEN A      03700012
+037100*    DETERMINATION ON A PRIOR RUN WITHOUT REPROCESSING THEM.      03710012
+037200*------------------------------------------------------------     03720005
+037300 1300-SKIP-TO-RESTART-POINT.                                      03730012
+037400     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT                  03740012
+037500         UNTIL WS-RECORD-COUNT NOT LESS THAN WS-RESTART-COUNT     03750012
+037600            OR WS-END-OF-FILE.                                    03760012
+037700 1300-EXIT.                                                       03770012
+037800     EXIT.                                                        03780005
+037900*                                                                 03790005
+038000*------------------------------------------------------------     03800005
+038100*1310-SKIP-ONE-RECORD                                             03810012
+038200*    READS AND COUNTS ONE ALREADY-PROCESSED RECORD WITHOUT        03820012
+038300*    RUNNING IT THROUGH VALIDATION OR ELIGIBILITY.                03830012
+038400*------------------------------------------------------------     03840005
+038500 1310-SKIP-ONE-RECORD.                                            03850012
+038600     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.                  03860005
+038700     IF WS-NOT-END-OF-FILE                                        03870012
+038800         ADD 1 TO WS-RECORD-COUNT                                 03880012
+038900     END-IF.                                                      03890005
+039000 1310-EXIT.                                                       03900012
+039100     EXIT.                                                        03910005
+039200*                                                                 03920005
+039300*------------------------------------------------------------     03930005
+039400*2000-PROCESS-APPLICANT                                           03940005
+039500*    VALIDATES THE CURRENT APPLICANT'S AGE.  VALID RECORDS        03950008
+039600*    ARE PUT THROUGH THE ELIGIBILITY TEST AND LOGGED;             03960008
+039700*    INVALID RECORDS ARE KICKED OUT TO EXCEPTION-REPORT           03970008
+039800*    INSTEAD OF BEING GIVEN A DETERMINATION.  THE CHECKPOINT      03980015
+039900*    IS NOT TAKEN UNTIL AFTER THIS RECORD HAS BEEN FULLY          03990015
+040000*    DISPOSED OF, SO IT NEVER CLAIMS CREDIT FOR A RECORD          04000015
+040100*    THAT HAS NOT ACTUALLY BEEN PROCESSED YET.                    04010015
+040200*------------------------------------------------------------     04020005
+040300 2000-PROCESS-APPLICANT.                                          04030005
+040400     ADD 1 TO WS-RECORD-COUNT.                                    04040005
+040500     PERFORM 2050-VALIDATE-AGE THRU 2050-EXIT.                    04050008
+040600     IF WS-AGE-VALID                                              04060008
+040700         PERFORM 2150-DETERMINE-ELIGIBILITY THRU 2150-EXIT        04070014
+040800         PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT            04080008
+040900         PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT              04090008
+041000     ELSE                                                         04100005
+041100         PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT              04110008
+041200     END-IF.                                                      04120005
+041300     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-EVERY                04130012
+041400         GIVING WS-CP-QUOTIENT                                    04140012
+041500         REMAINDER WS-CP-REMAINDER.                               04150012
+041600     IF WS-CP-REMAINDER = ZERO                                    04160012
+041700         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT             04170012
+041800     END-IF.                                                      04180005
+041900     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.                  04190005
+042000 2000-EXIT.                                                       04200005
+042100     EXIT.                                                        04210005
+042200*                                                                 04220005
+042300*------------------------------------------------------------     04230005
+042400*2050-VALIDATE-AGE                                                04240008
+042500*    REJECTS A NON-NUMERIC OR OUT-OF-RANGE AGE, OR ONE WHOSE      04250010
+042600*    RE-KEYED VALUE (AF-AGE2) DOES NOT MATCH, BEFORE THE          04260010
+042700*    ELIGIBILITY TEST IS ALLOWED TO RUN AGAINST IT.               04270008
+042800*------------------------------------------------------------     04280005
+042900 2050-VALIDATE-AGE.                                               04290008
+043000     SET WS-AGE-INVALID TO TRUE.                                  04300008
+043100     MOVE SPACES TO WS-EXCEPTION-REASON.                          04310008
+043200     IF WS-AGE NOT NUMERIC OR WS-AGE2 NOT NUMERIC                 04320010
+043300         MOVE "AGE NOT NUMERIC"    TO WS-EXCEPTION-REASON         04330010
+043400     ELSE IF WS-AGE = ZERO                                        04340008
+043500         MOVE "AGE IS ZERO"       TO WS-EXCEPTION-REASON          04350010
+043600     ELSE IF WS-AGE > 120                                         04360008
+043700         MOVE "AGE OVER 120"      TO WS-EXCEPTION-REASON          04370010
+043800     ELSE IF WS-AGE NOT = WS-AGE2                                 04380010
+043900         MOVE "AGE RE-KEY MISMATCH" TO WS-EXCEPTION-REASON        04390010
+044000     ELSE                                                         04400005
+044100         SET WS-AGE-VALID TO TRUE                                 04410008
+044200     END-IF.                                                      04420005
+044300 2050-EXIT.                                                       04430008
+044400     EXIT.                                                        04440005
+044500*                                                                 04450005
+044600*------------------------------------------------------------     04460005
+044700*2100-READ-APPLICANT                                              04470005
+044800*    READS ONE APPLICANT RECORD AND MOVES IT TO THE               04480005
+044900*    WORKING-STORAGE APPLICANT FIELDS.                            04490005
+045000*------------------------------------------------------------     04500005
+045100 2100-READ-APPLICANT.                                             04510005
+045200     READ APPLICANT-FILE                                          04520005
+045300         AT END                                                   04530005
+045400             SET WS-END-OF-FILE TO TRUE                           04540005
+045500         NOT AT END                                               04550005
+045600             MOVE AF-NAME TO WS-NAME                              04560005
+045700             MOVE AF-AGE  TO WS-AGE                               04570005
+045800             MOVE AF-AGE2 TO WS-AGE2                              04580010
+045900     END-READ.                                                    04590005
+046000 2100-EXIT.                                                       04600005
+046100     EXIT.                                                        04610005
+046200*                                                                 04620005
+046300*------------------------------------------------------------     04630005
+046400*2150-DETERMINE-ELIGIBILITY                                       04640014
+046500*    CALLS HELELIG FOR THE ELIGIBLE/NOT ELIGIBLE DETERMINATION    04650014
+046600*    AND AGE BRACKET (LEFT IN WS-DETERMINATION-CODE/WS-TIER       04660016
+046700*    FOR 2200 AND 2300 TO TEST INDEPENDENTLY), THEN TALLIES       04670016
+046800*    THE BRACKET COUNTS USED ON THE END-OF-RUN SUMMARY-REPORT.    04680016
+046900*------------------------------------------------------------     04690005
+047000 2150-DETERMINE-ELIGIBILITY.                                      04700014
+047100     CALL "HELELIG" USING WS-APPLICANT-REC, WS-AGE-LIMIT,         04710014
+047200                           WS-DETERMINATION-CODE, WS-TIER.        04720014
+047300     IF WS-TIER = "MINOR"                                         04730014
+047400         ADD 1 TO WS-MINOR-COUNT                                  04740013
+047500     ELSE IF WS-TIER = "SENIOR"                                   04750014
+047600         ADD 1 TO WS-SENIOR-COUNT                                 04760013
+047700     ELSE                                                         04770005
+047800         ADD 1 TO WS-STANDARD-COUNT                               04780013
+047900     END-IF.                                                      04790005
+048000 2150-EXIT.                                                       04800014
+048100     EXIT.                                                        04810005
+048200*                                                                 04820005
+048300*------------------------------------------------------------     04830005
+048400*2200-WRITE-REPORT-LINE                                           04840006
+048500*    BUILDS AND WRITES ONE ELIGIBILITY-REPORT RECORD.  THE        04850016
+048600*    RECORD IS BLANKED FIRST SO THE FILLER GAPS BETWEEN           04860016
+048700*    FIELDS ARE SPACES RATHER THAN WHATEVER WAS LEFT IN THE       04870016
+048800*    RECORD AREA BY THE PRIOR WRITE.                              04880016
+048900*------------------------------------------------------------     04890005
+049000 2200-WRITE-REPORT-LINE.                                          04900006
+049100     MOVE SPACES TO ER-REPORT-LINE.                               04910016
+049200     MOVE WS-NAME TO ER-NAME.                                     04920006
+049300     MOVE WS-AGE  TO ER-AGE.                                      04930006
+049400     MOVE WS-TIER TO ER-TIER.                                     04940013
+049500     IF WS-ELIGIBLE                                               04950014
+049600         MOVE "ELIGIBLE"     TO ER-DETERMINATION                  04960014
+049700     ELSE                                                         04970005
+049800         MOVE "NOT ELIGIBLE" TO ER-DETERMINATION                  04980014
+049900     END-IF.                                                      04990005
+050000     WRITE ER-REPORT-LINE.                                        05000006
+050100 2200-EXIT.                                                       05010006
+050200     EXIT.                                                        05020005
+050300*                                                                 05030005
+050400*------------------------------------------------------------     05040005
+050500*2300-WRITE-AUDIT-LOG                                             05050007
+050600*    APPENDS ONE DATE/TIME STAMPED RECORD TO THE AUDIT LOG        05060007
+050700*    SHOWING EXACTLY WHAT WAS KEYED AND WHAT WAS DECIDED.  THE    05070016
+050800*    RECORD IS BLANKED FIRST SO THE FILLER GAPS BETWEEN           05080016
+050900*    FIELDS ARE SPACES RATHER THAN WHATEVER WAS LEFT IN THE       05090016
+051000*    RECORD AREA BY THE PRIOR WRITE.  THE DETERMINATION IS        05100016
+051100*    TESTED HERE FROM WS-ELIGIBLE/WS-NOT-ELIGIBLE RATHER THAN     05110016
+051200*    BORROWED FROM THE ELIGIBILITY-REPORT RECORD, SO THIS         05120016
+051300*    PARAGRAPH DOES NOT DEPEND ON 2200 HAVING RUN FIRST.          05130016
+051400*------------------------------------------------------------     05140005
+051500 2300-WRITE-AUDIT-LOG.                                            05150007
+051600     MOVE SPACES TO AL-LOG-RECORD.                                05160016
+051700     ACCEPT AL-DATE FROM DATE YYYYMMDD.                           05170007
+051800     ACCEPT AL-TIME FROM TIME.                                    05180007
+051900     MOVE WS-NAME TO AL-NAME.                                     05190016
+052000     MOVE WS-AGE  TO AL-AGE.                                      05200016
+052100     IF WS-ELIGIBLE                                               05210014
+052200         MOVE "ELIGIBLE"     TO AL-DETERMINATION                  05220016
+052300     ELSE                                                         05230005
+052400         MOVE "NOT ELIGIBLE" TO AL-DETERMINATION                  05240016
+052500     END-IF.                                                      05250005
+052600     WRITE AL-LOG-RECORD.                                         05260007
+052700 2300-EXIT.                                                       05270007
+052800     EXIT.                                                        05280005
+052900*                                                                 05290005
+053000*------------------------------------------------------------     05300005
+053100*2400-WRITE-EXCEPTION                                             05310008
+053200*    WRITES ONE EXCEPTION-REPORT RECORD FOR AN APPLICANT          05320008
+053300*    WHOSE AGE FAILED VALIDATION.  BOTH XR-AGE AND XR-AGE2        05330017
+053400*    ARE CARRIED SO A RE-KEY MISMATCH SHOWS WHAT WAS KEYED        05340017
+053500*    BOTH TIMES.  THE RECORD IS BLANKED FIRST SO THE FILLER       05350017
+053600*    GAPS BETWEEN FIELDS ARE SPACES RATHER THAN WHATEVER WAS      05360017
+053700*    LEFT IN THE RECORD AREA BY THE PRIOR WRITE.                  05370017
+053800*------------------------------------------------------------     05380005
+053900 2400-WRITE-EXCEPTION.                                            05390008
+054000     MOVE SPACES TO XR-REPORT-LINE.                               05400016
+054100     ADD 1 TO WS-EXCEPTION-COUNT.                                 05410008
+054200     MOVE WS-NAME             TO XR-NAME.                         05420008
+054300     MOVE WS-AGE              TO XR-AGE.                          05430008
+054400     MOVE WS-AGE2             TO XR-AGE2.                         05440017
+054500     MOVE WS-EXCEPTION-REASON TO XR-REASON.                       05450008
+054600     WRITE XR-REPORT-LINE.                                        05460008
+054700 2400-EXIT.                                                       05470008
+054800     EXIT.                                                        05480005
+054900*                                                                 05490005
+055000*------------------------------------------------------------     05500005
+055100*2500-WRITE-CHECKPOINT                                            05510012
+055200*    SAVES THE RECORD NUMBER JUST COMPLETED, PLUS THE             05520015
+055300*    RUNNING TIER AND EXCEPTION COUNTS, SO A RESTART CAN          05530015
+055400*    RESUME FROM HERE - TOTALS AND ALL - INSTEAD OF RECORD        05540015
+055500*    ONE.                                                         05550015
+055600*------------------------------------------------------------     05560005
+055700 2500-WRITE-CHECKPOINT.                                           05570012
+055800     MOVE WS-RECORD-COUNT    TO CP-LAST-RECORD.                   05580015
+055900     MOVE WS-MINOR-COUNT     TO CP-MINOR-COUNT.                   05590015
+056000     MOVE WS-STANDARD-COUNT  TO CP-STANDARD-COUNT.                05600015
+056100     MOVE WS-SENIOR-COUNT    TO CP-SENIOR-COUNT.                  05610015
+056200     MOVE WS-EXCEPTION-COUNT TO CP-EXCEPTION-COUNT.               05620015
+056300     OPEN OUTPUT CHECKPOINT-FILE.                                 05630012
+056400     WRITE CP-CHECKPOINT-RECORD.                                  05640012
+056500     CLOSE CHECKPOINT-FILE.                                       05650012
+056600 2500-EXIT.                                                       05660012
+056700     EXIT.                                                        05670005
+056800*                                                                 05680005
+056900*------------------------------------------------------------     05690005
+057000*2600-CLEAR-CHECKPOINT                                            05700012
+057100*    RESETS THE CHECKPOINT TO ZERO ONCE THE FILE HAS BEEN         05710012
+057200*    RUN TO COMPLETION, SO THE NEXT RUN STARTS FRESH.             05720012
+057300*------------------------------------------------------------     05730005
+057400 2600-CLEAR-CHECKPOINT.                                           05740012
+057500     MOVE ZERO TO CP-CHECKPOINT-RECORD.                           05750015
+057600     OPEN OUTPUT CHECKPOINT-FILE.                                 05760012
+057700     WRITE CP-CHECKPOINT-RECORD.                                  05770012
+057800     CLOSE CHECKPOINT-FILE.                                       05780012
+057900 2600-EXIT.                                                       05790012
+058000     EXIT.                                                        05800005
+058100*                                                                 05810005
+058200*------------------------------------------------------------     05820005
+058300*9000-TERMINATE                                                   05830005
+058400*    CLOSES ALL FILES BEFORE THE RUN ENDS.                        05840005
+058500*------------------------------------------------------------     05850005
+058600 9000-TERMINATE.                                                  05860005
+058700     CLOSE APPLICANT-FILE.                                        05870005
+058800     CLOSE ELIGIBILITY-REPORT.                                    05880006
+058900     CLOSE EXCEPTION-REPORT.                                      05890008
+059000     CLOSE AUDIT-LOG.                                             05900007
+059100     PERFORM 2600-CLEAR-CHECKPOINT THRU 2600-EXIT.                05910012
+059200     PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT.                   05920013
+059300     MOVE WS-RECORD-COUNT    TO WS-RECORD-COUNT-ED.               05930016
+059400     MOVE WS-EXCEPTION-COUNT TO WS-EXCP-COUNT-ED.                 05940016
+059500     DISPLAY "HELWOR - APPLICANTS PROCESSED: " WS-RECORD-COUNT-ED.05950016
+059600     DISPLAY "HELWOR - EXCEPTIONS REJECTED: " WS-EXCP-COUNT-ED.   05960016
+059700 9000-EXIT.                                                       05970005
+059800     EXIT.                                                        05980005
+059900*                                                                 05990005
+060000*------------------------------------------------------------     06000005
+060100*9100-WRITE-SUMMARY                                               06010013
+060200*    WRITES THE END-OF-RUN COUNT BY ELIGIBILITY TIER TO           06020013
+060300*    SUMMARY-REPORT.                                              06030013
+060400*------------------------------------------------------------     06040005
+060500 9100-WRITE-SUMMARY.                                              06050013
+060600     OPEN OUTPUT SUMMARY-REPORT.                                  06060013
+060700     MOVE "MINORS"             TO SR-LABEL.                       06070013
+060800     MOVE WS-MINOR-COUNT      TO SR-COUNT.                        06080013
+060900     WRITE SR-REPORT-LINE.                                        06090013
+061000     MOVE "STANDARD ADULTS"    TO SR-LABEL.                       06100013
+061100     MOVE WS-STANDARD-COUNT   TO SR-COUNT.                        06110013
+061200     WRITE SR-REPORT-LINE.                                        06120013
+061300     MOVE "SENIORS"            TO SR-LABEL.                       06130013
+061400     MOVE WS-SENIOR-COUNT     TO SR-COUNT.                        06140013
+061500     WRITE SR-REPORT-LINE.                                        06150013
+061600     MOVE "REJECTED"           TO SR-LABEL.                       06160013
+061700     MOVE WS-EXCEPTION-COUNT  TO SR-COUNT.                        06170013
+061800     WRITE SR-REPORT-LINE.                                        06180013
+061900     CLOSE SUMMARY-REPORT.                                        06190013
+062000 9100-EXIT.                                                       06200013
+062100     EXIT.                                                        06210005
