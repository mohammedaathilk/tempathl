@@ -0,0 +1,91 @@
+000100*----------------------------------------------------------       00010001
+000200*HELELIG - APPLICANT ELIGIBILITY/TIER DETERMINATION               00020001
+000300*----------------------------------------------------------       00030001
+000400 IDENTIFICATION DIVISION.                                         00040001
+000500 PROGRAM-ID. HELELIG.                                             00050001
+000600 AUTHOR. R J MEADOWS.                                             00060001
+000700 INSTALLATION. APPLICATIONS PROGRAMMING.                          00070001
+000800 DATE-WRITTEN. 08/09/2026.                                        00080001
+000900 DATE-COMPILED.                                                   00090001
+001000*----------------------------------------------------------       00100001
+001100*MODIFICATION HISTORY                                             00110001
+001200*----------------------------------------------------------       00120001
+001300*DATE       BY   DESCRIPTION                                      00130001
+001400*08/09/2026 RJM  ORIGINAL PROGRAM.  PULLED THE ELIGIBILITY        00140001
+001500*                COMPARISON AND AGE BRACKET CLASSIFICATION        00150001
+001600*                OUT OF HELWOR SO ANY PROGRAM IN THE SUITE -      00160001
+001700*                BATCH, ONLINE, OR CICS - CAN CALL ONE PLACE      00170001
+001800*                FOR THE ELIGIBILITY RULE.                        00180001
+001900*----------------------------------------------------------       00190001
+002000 ENVIRONMENT DIVISION.                                            00200001
+002100                                                                  00210001
+002200 DATA DIVISION.                                                   00220001
+002300 WORKING-STORAGE SECTION.                                         00230001
+002400                                                                  00240001
+002500 77  HEL-SENIOR-AGE          PIC 9(03) VALUE 65.                  00250001
+002600                                                                  00260001
+002700 LINKAGE SECTION.                                                 00270001
+002800                                                                  00280001
+002900*----------------------------------------------------------       00290001
+003000*THE APPLICANT WHOSE ELIGIBILITY IS BEING DETERMINED              00300001
+003100*----------------------------------------------------------       00310001
+003200 COPY APPLCREC.                                                   00320001
+003300                                                                  00330001
+003400*----------------------------------------------------------       00340001
+003500*HEL-AGE-LIMIT - ELIGIBILITY CUTOFF SUPPLIED BY THE CALLER        00350001
+003600*----------------------------------------------------------       00360001
+003700 01  HEL-AGE-LIMIT           PIC 9(03).                           00370001
+003800                                                                  00380001
+003900*----------------------------------------------------------       00390001
+004000*HEL-DETERMINATION-CODE - RESULT RETURNED TO THE CALLER           00400001
+004100*----------------------------------------------------------       00410001
+004200 01  HEL-DETERMINATION-CODE  PIC X(01).                           00420001
+004300     88  HEL-ELIGIBLE                  VALUE "E".                 00430001
+004400     88  HEL-NOT-ELIGIBLE              VALUE "N".                 00440001
+004500                                                                  00450001
+004600*----------------------------------------------------------       00460001
+004700*HEL-TIER - AGE BRACKET RETURNED TO THE CALLER                    00470001
+004800*----------------------------------------------------------       00480001
+004900 01  HEL-TIER                PIC X(08).                           00490001
+005000*                                                                 00500001
+005100 PROCEDURE DIVISION USING WS-APPLICANT-REC, HEL-AGE-LIMIT,        00510001
+005200                          HEL-DETERMINATION-CODE, HEL-TIER.       00520001
+005300*============================================================     00530001
+005400*0000-MAINLINE                                                    00540001
+005500*    DETERMINES ELIGIBILITY AND AGE BRACKET FOR ONE               00550001
+005600*    APPLICANT AND RETURNS CONTROL TO THE CALLER.                 00560001
+005700*============================================================     00570001
+005800 0000-MAINLINE.                                                   00580001
+005900     PERFORM 1000-DETERMINE-ELIGIBILITY THRU 1000-EXIT.           00590001
+006000     PERFORM 2000-CLASSIFY-TIER THRU 2000-EXIT.                   00600001
+006100     GOBACK.                                                      00610001
+006200*                                                                 00620001
+006300*------------------------------------------------------------     00630001
+006400*1000-DETERMINE-ELIGIBILITY                                       00640001
+006500*    THE ONE PLACE IN THE SUITE WHERE THE AGE-VS-LIMIT            00650001
+006600*    ELIGIBILITY RULE IS CODED.                                   00660001
+006700*------------------------------------------------------------     00670001
+006800 1000-DETERMINE-ELIGIBILITY.                                      00680001
+006900     IF WS-AGE > HEL-AGE-LIMIT                                    00690001
+007000         SET HEL-ELIGIBLE TO TRUE                                 00700001
+007100     ELSE                                                         00710001
+007200         SET HEL-NOT-ELIGIBLE TO TRUE                             00720001
+007300     END-IF.                                                      00730001
+007400 1000-EXIT.                                                       00740001
+007500     EXIT.                                                        00750001
+007600*                                                                 00760001
+007700*------------------------------------------------------------     00770001
+007800*2000-CLASSIFY-TIER                                               00780001
+007900*    SORTS THE APPLICANT INTO A MINOR/STANDARD/SENIOR AGE         00790001
+008000*    BRACKET FOR DOWNSTREAM ROUTING.                              00800001
+008100*------------------------------------------------------------     00810001
+008200 2000-CLASSIFY-TIER.                                              00820001
+008300     IF WS-AGE < 18                                               00830001
+008400         MOVE "MINOR"    TO HEL-TIER                              00840001
+008500     ELSE IF WS-AGE >= HEL-SENIOR-AGE                             00850001
+008600         MOVE "SENIOR"   TO HEL-TIER                              00860001
+008700     ELSE                                                         00870001
+008800         MOVE "STANDARD" TO HEL-TIER                              00880001
+008900     END-IF.                                                      00890001
+009000 2000-EXIT.                                                       00900001
+009100     EXIT.                                                        00910001
