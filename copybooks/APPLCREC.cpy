@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------       00010001
+000200*APPLCREC - SHARED APPLICANT RECORD LAYOUT                        00020001
+000300*----------------------------------------------------------       00030001
+000400*DATE       BY   DESCRIPTION                                      00040001
+000500*08/09/2026 RJM  ORIGINAL COPYBOOK.  PULLED WS-NAME AND           00050001
+000600*                WS-AGE OUT OF HELWOR SO EVERY PROGRAM IN         00060001
+000700*                THIS SHOP THAT HANDLES AN APPLICANT SHARES       00070001
+000800*                ONE LAYOUT INSTEAD OF REDECLARING IT BY          00080001
+000900*                HAND.  WS-NAME WIDENED FROM PIC X(6) - TOO       00090001
+001000*                SHORT FOR MOST REAL NAMES - AND A FILLER         00100001
+001100*                LEFT ON THE END FOR FUTURE GROWTH.               00110001
+001200*----------------------------------------------------------       00120001
+001300 01  WS-APPLICANT-REC.                                            00130001
+001400     05  WS-NAME             PIC X(30).                           00140001
+001500     05  WS-AGE              PIC 9(03).                           00150001
+001600     05  WS-AGE2             PIC 9(03).                           00160001
+001700     05  FILLER              PIC X(10).                           00170001
